@@ -1,4 +1,4 @@
-*> ============================================================
+      *> ============================================================
       *> csv2cob.cbl - CSV to fixed-width COBOL flat file converter
       *>
       *> Usage:
@@ -13,9 +13,27 @@
            SELECT INPUT-FILE  ASSIGN TO DYNAMIC WS-INPUT-FILE
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILE
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
            SELECT SCHEMA-FILE ASSIGN TO DYNAMIC WS-SCHEMA-FILE
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO DYNAMIC WS-CONTROL-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT TRUNC-OUTPUT-FILE
+               ASSIGN TO DYNAMIC WS-TRUNC-OUTPUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRUNC-OUT-STATUS.
+           SELECT TRUNC-REJECT-FILE
+               ASSIGN TO DYNAMIC WS-TRUNC-REJECT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRUNC-REJ-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -28,12 +46,75 @@
        FD  SCHEMA-FILE.
        01  SCHEMA-RECORD             PIC X(256).
 
+       FD  REJECT-FILE.
+       01  REJECT-RECORD             PIC X(8300).
+
+       FD  TRUNC-OUTPUT-FILE.
+       01  TRUNC-OUTPUT-RECORD       PIC X(4096).
+
+       FD  TRUNC-REJECT-FILE.
+       01  TRUNC-REJECT-RECORD       PIC X(8300).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD         PIC X(64).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD            PIC X(256).
+
        WORKING-STORAGE SECTION.
 
       *> --- CLI args ---
        01  WS-SCHEMA-FILE            PIC X(256) VALUE SPACES.
        01  WS-INPUT-FILE             PIC X(256) VALUE SPACES.
        01  WS-OUTPUT-FILE            PIC X(256) VALUE SPACES.
+       01  WS-REJECT-FILE            PIC X(256) VALUE SPACES.
+       01  WS-HEADER-LINES           PIC 9(3) VALUE 1.
+       01  WS-TRAILER-LINES          PIC 9(3) VALUE 0.
+       01  WS-HEADER-LINES-SET       PIC X VALUE 'N'.
+       01  WS-TRAILER-LINES-SET      PIC X VALUE 'N'.
+       01  WS-DELIMITER              PIC X VALUE ','.
+       01  WS-DELIMITER-SET          PIC X VALUE 'N'.
+
+      *> --- Control-report file (batch audit trail) ---
+       01  WS-CONTROL-FILE           PIC X(256) VALUE SPACES.
+       01  WS-START-TS               PIC X(21) VALUE SPACES.
+       01  WS-END-TS                 PIC X(21) VALUE SPACES.
+       01  WS-CTL-STATUS             PIC XX VALUE SPACES.
+
+      *> --- Schema validation (--validate-only dry run) ---
+       01  WS-VALIDATE-ONLY          PIC X VALUE 'N'.
+       01  WS-VALIDATE-ERRORS        PIC 9(5) VALUE 0.
+       01  WS-VAL-START-I            PIC 9(5) VALUE 0.
+       01  WS-VAL-END-I              PIC 9(5) VALUE 0.
+       01  WS-VAL-START-J            PIC 9(5) VALUE 0.
+       01  WS-VAL-END-J              PIC 9(5) VALUE 0.
+       01  WS-VAL-MIN-START          PIC 9(5) VALUE 0.
+       01  WS-VAL-MAX-END            PIC 9(5) VALUE 0.
+       01  WS-VAL-COVERAGE           PIC X(4096) VALUE SPACES.
+       01  WS-VAL-POS                PIC 9(5) VALUE 0.
+       01  WS-VAL-IN-GAP             PIC X VALUE 'N'.
+       01  WS-VAL-I-NUM              PIC 9(3) VALUE 0.
+       01  WS-VAL-J-NUM              PIC 9(3) VALUE 0.
+       01  WS-VAL-SCAN-END           PIC 9(5) VALUE 0.
+
+      *> --- Restart / checkpoint support ---
+       01  WS-CHECKPOINT-FILE        PIC X(256) VALUE SPACES.
+       01  WS-CKPT-STATUS            PIC XX VALUE SPACES.
+       01  WS-RESUME-MODE            PIC X VALUE 'N'.
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(9) VALUE 50000.
+       01  WS-INPUT-LINES-READ       PIC 9(9) VALUE 0.
+       01  WS-CKPT-REMAINDER         PIC 9(9) VALUE 0.
+       01  WS-CKPT-QUOTIENT          PIC 9(9) VALUE 0.
+       01  WS-CKPT-LINE              PIC X(64) VALUE SPACES.
+       01  WS-SKIP-IDX               PIC 9(9) VALUE 0.
+       01  WS-OUTPUT-STATUS          PIC XX VALUE SPACES.
+       01  WS-REJECT-STATUS          PIC XX VALUE SPACES.
+       01  WS-TRUNC-OUTPUT-FILE      PIC X(260) VALUE SPACES.
+       01  WS-TRUNC-REJECT-FILE      PIC X(260) VALUE SPACES.
+       01  WS-TRUNC-OUT-STATUS       PIC XX VALUE SPACES.
+       01  WS-TRUNC-REJ-STATUS       PIC XX VALUE SPACES.
+       01  WS-TRUNC-IDX              PIC 9(9) VALUE 0.
+       01  WS-TRUNC-RC               PIC S9(9) COMP-5 VALUE 0.
 
       *> --- Command line parsing ---
        01  WS-CMDLINE                PIC X(1024) VALUE SPACES.
@@ -46,12 +127,30 @@
 
       *> --- Schema table ---
        01  WS-FIELD-COUNT            PIC 9(3) VALUE 0.
-       01  WS-FIELDS OCCURS 64 TIMES INDEXED BY WS-FLD-IDX.
+       01  WS-FIELDS OCCURS 64 TIMES INDEXED BY WS-FLD-IDX WS-FLD-IDX2.
            05  WS-FIELD-NAME         PIC X(32).
            05  WS-FIELD-START        PIC 9(5).
            05  WS-FIELD-LENGTH       PIC 9(5).
-           05  WS-FIELD-TYPE         PIC X(8).
+           05  WS-FIELD-TYPE         PIC X(16).
            05  WS-FIELD-DECIMALS     PIC 9(2) VALUE 0.
+           05  WS-FIELD-RECTYPE      PIC X(16) VALUE SPACES.
+           05  WS-FIELD-COL-IN-TYPE  PIC 9(3) VALUE 0.
+
+      *> --- Multiple record-type support ---
+       01  WS-KEY-COLUMN             PIC 9(3) VALUE 0.
+       01  WS-CURRENT-RECTYPE        PIC X(16) VALUE SPACES.
+       01  WS-EXPECTED-FIELD-COUNT   PIC 9(3) VALUE 0.
+       01  WS-ACTUAL-FIELD-COUNT     PIC 9(3) VALUE 0.
+       01  WS-CUR-RECORD-LEN         PIC 9(5) VALUE 0.
+       01  WS-MAX-COLS-PER-RECTYPE   PIC 9(3) VALUE 0.
+       01  WS-RAW-FIELDS OCCURS 64 TIMES PIC X(512).
+       01  WS-FIELD-FOUND            PIC X VALUE 'N'.
+       01  WS-RECTYPE-COUNTERS OCCURS 16 TIMES INDEXED BY WS-RC-IDX.
+           05  WS-RC-NAME            PIC X(16) VALUE SPACES.
+           05  WS-RC-COUNT           PIC 9(3) VALUE 0.
+           05  WS-RC-RECLEN          PIC 9(5) VALUE 0.
+       01  WS-RC-TABLE-COUNT         PIC 9(3) VALUE 0.
+       01  WS-RC-FOUND               PIC X VALUE 'N'.
 
       *> --- Schema parsing ---
        01  WS-RAW-LINE               PIC X(256).
@@ -83,21 +182,57 @@
        01  WS-VAL-LEN                PIC 9(5).
        01  WS-PAD-LEN                PIC 9(5).
        01  WS-PAD-IDX                PIC 9(5).
+       01  WS-SIGN-NEG               PIC X VALUE 'N'.
+       01  WS-OVERPUNCH-DIGIT        PIC X VALUE SPACE.
+       01  WS-DOT-POS                PIC 9(5).
+       01  WS-INT-LEN                PIC 9(5).
+       01  WS-FRAC-LEN               PIC 9(5).
        01  WS-RECORD-LEN             PIC 9(5) VALUE 0.
        01  WS-RECORD-COUNT           PIC 9(9) VALUE 0.
-       01  WS-SKIP-HEADER            PIC X VALUE 'Y'.
+
+      *> --- Reject handling ---
+       01  WS-REJECT-COUNT           PIC 9(9) VALUE 0.
+       01  WS-REJECTED               PIC X VALUE 'N'.
+       01  WS-REJECT-REASON          PIC X(24) VALUE SPACES.
+
+      *> --- Header validation ---
+       01  WS-HEADER-FIELD-COUNT     PIC 9(3) VALUE 0.
+       01  WS-HEADER-MISMATCH        PIC X VALUE 'N'.
+       01  WS-HEADER-TOKEN           PIC X(64) VALUE SPACES.
+       01  WS-HDR-SKIP-IDX           PIC 9(3) VALUE 0.
+
+      *> --- Header/trailer line skipping ---
+       01  WS-CSV-LINE-RAW           PIC X(8192) VALUE SPACES.
+       01  WS-TRAILER-BUF OCCURS 200 TIMES PIC X(8192).
+       01  WS-TRAILER-FILL           PIC 9(3) VALUE 0.
+       01  WS-TRAILER-IDX            PIC 9(3) VALUE 0.
 
        PROCEDURE DIVISION.
 
        MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TS
            PERFORM PARSE-CMDLINE
            PERFORM VALIDATE-ARGS
            PERFORM LOAD-SCHEMA
            PERFORM CALC-RECORD-LEN
+           IF WS-VALIDATE-ONLY = 'Y'
+               PERFORM VALIDATE-SCHEMA-ONLY
+               STOP RUN
+           END-IF
+           IF WS-RESUME-MODE = 'Y'
+               PERFORM LOAD-CHECKPOINT
+           END-IF
            PERFORM OPEN-FILES
+           IF WS-RESUME-MODE = 'Y'
+               PERFORM SKIP-TO-RESUME-POINT
+           ELSE
+               PERFORM VALIDATE-HEADER
+           END-IF
            PERFORM PROCESS-RECORDS
+           PERFORM WRITE-CHECKPOINT
            PERFORM CLOSE-FILES
-           DISPLAY "Done. " WS-RECORD-COUNT " records written."
+           DISPLAY "Done. " WS-RECORD-COUNT " records written, "
+                   WS-REJECT-COUNT " records rejected."
            STOP RUN.
 
       *> --------------------------------------------------------
@@ -159,6 +294,30 @@
                    MOVE '-o  ' TO WS-LAST-FLAG
                WHEN WS-CMD-TOKEN(1:8) = '--output'
                    MOVE '-o  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:2) = '-r'
+                   MOVE '-r  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:8) = '--reject'
+                   MOVE '-r  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:14) = '--header-lines'
+                   MOVE '-hl ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:15) = '--trailer-lines'
+                   MOVE '-tl ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:2) = '-c'
+                   MOVE '-c  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:12) = '--checkpoint'
+                   MOVE '-c  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:8) = '--resume'
+                   MOVE 'Y' TO WS-RESUME-MODE
+                   MOVE SPACES TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:15) = '--validate-only'
+                   MOVE 'Y' TO WS-VALIDATE-ONLY
+                   MOVE SPACES TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:2) = '-d'
+                   MOVE '-d  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:11) = '--delimiter'
+                   MOVE '-d  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:14) = '--control-file'
+                   MOVE '-cf ' TO WS-LAST-FLAG
                WHEN WS-LAST-FLAG = '-s  '
                    MOVE FUNCTION TRIM(WS-CMD-TOKEN)
                        TO WS-SCHEMA-FILE
@@ -171,6 +330,32 @@
                    MOVE FUNCTION TRIM(WS-CMD-TOKEN)
                        TO WS-OUTPUT-FILE
                    MOVE SPACES TO WS-LAST-FLAG
+               WHEN WS-LAST-FLAG = '-r  '
+                   MOVE FUNCTION TRIM(WS-CMD-TOKEN)
+                       TO WS-REJECT-FILE
+                   MOVE SPACES TO WS-LAST-FLAG
+               WHEN WS-LAST-FLAG = '-hl '
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CMD-TOKEN))
+                       TO WS-HEADER-LINES
+                   MOVE 'Y' TO WS-HEADER-LINES-SET
+                   MOVE SPACES TO WS-LAST-FLAG
+               WHEN WS-LAST-FLAG = '-tl '
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CMD-TOKEN))
+                       TO WS-TRAILER-LINES
+                   MOVE 'Y' TO WS-TRAILER-LINES-SET
+                   MOVE SPACES TO WS-LAST-FLAG
+               WHEN WS-LAST-FLAG = '-c  '
+                   MOVE FUNCTION TRIM(WS-CMD-TOKEN)
+                       TO WS-CHECKPOINT-FILE
+                   MOVE SPACES TO WS-LAST-FLAG
+               WHEN WS-LAST-FLAG = '-d  '
+                   MOVE WS-CMD-TOKEN(1:1) TO WS-DELIMITER
+                   MOVE 'Y' TO WS-DELIMITER-SET
+                   MOVE SPACES TO WS-LAST-FLAG
+               WHEN WS-LAST-FLAG = '-cf '
+                   MOVE FUNCTION TRIM(WS-CMD-TOKEN)
+                       TO WS-CONTROL-FILE
+                   MOVE SPACES TO WS-LAST-FLAG
                WHEN OTHER
                    CONTINUE
            END-EVALUATE.
@@ -181,6 +366,9 @@
                PERFORM PRINT-USAGE
                STOP RUN
            END-IF
+           IF WS-VALIDATE-ONLY = 'Y'
+               EXIT PARAGRAPH
+           END-IF
            IF WS-INPUT-FILE = SPACES
                DISPLAY "ERROR: -i <input.csv> is required"
                PERFORM PRINT-USAGE
@@ -190,14 +378,46 @@
                DISPLAY "ERROR: -o <output.dat> is required"
                PERFORM PRINT-USAGE
                STOP RUN
+           END-IF
+           IF WS-REJECT-FILE = SPACES
+               STRING FUNCTION TRIM(WS-OUTPUT-FILE) DELIMITED BY SIZE
+                       '.rej' DELIMITED BY SIZE
+                   INTO WS-REJECT-FILE
+           END-IF
+           IF WS-CHECKPOINT-FILE = SPACES
+               STRING FUNCTION TRIM(WS-OUTPUT-FILE) DELIMITED BY SIZE
+                       '.ckpt' DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-FILE
+           END-IF
+           IF WS-CONTROL-FILE = SPACES
+               STRING FUNCTION TRIM(WS-OUTPUT-FILE) DELIMITED BY SIZE
+                       '.ctl' DELIMITED BY SIZE
+                   INTO WS-CONTROL-FILE
            END-IF.
 
        PRINT-USAGE.
            DISPLAY "Usage: csv2cob -s schema.cfg"
                    " -i input.csv -o output.dat"
-           DISPLAY "  -s, --schema   Schema config file"
-           DISPLAY "  -i, --input    CSV input file"
-           DISPLAY "  -o, --output   Fixed-width output file".
+           DISPLAY "  -s, --schema         Schema config file"
+           DISPLAY "  -i, --input          CSV input file"
+           DISPLAY "  -o, --output         Fixed-width output file"
+           DISPLAY "  -r, --reject         Reject file (default: "
+                   "<output>.rej)"
+           DISPLAY "  --header-lines N     Header lines to skip "
+                   "(default 1, last one is validated)"
+           DISPLAY "  --trailer-lines N    Trailer lines to skip "
+                   "(default 0; may also be set in the schema)"
+           DISPLAY "  -c, --checkpoint     Checkpoint file (default: "
+                   "<output>.ckpt)"
+           DISPLAY "  --resume             Resume from the last "
+                   "checkpoint instead of starting over"
+           DISPLAY "  -d, --delimiter      Field delimiter "
+                   "(default ',' or the schema's DELIMITER=)"
+           DISPLAY "  --control-file       Control-report file "
+                   "(default: <output>.ctl)"
+           DISPLAY "  --validate-only      Check the schema for "
+                   "overlaps/gaps/duplicates/oversize fields and exit"
+                   " (only -s is required)".
 
       *> --------------------------------------------------------
       *> Schema loading
@@ -217,6 +437,19 @@
                        WS-SCHEMA-FILE
                STOP RUN
            END-IF
+           MOVE 0 TO WS-MAX-COLS-PER-RECTYPE
+           PERFORM VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > WS-RC-TABLE-COUNT
+               IF WS-RC-COUNT(WS-RC-IDX) > WS-MAX-COLS-PER-RECTYPE
+                   MOVE WS-RC-COUNT(WS-RC-IDX)
+                       TO WS-MAX-COLS-PER-RECTYPE
+               END-IF
+           END-PERFORM
+           IF WS-TRAILER-LINES > 200
+               DISPLAY "ERROR: TRAILER-LINES " WS-TRAILER-LINES
+                       " exceeds maximum supported (200)"
+               STOP RUN
+           END-IF
            DISPLAY "Schema loaded: " WS-FIELD-COUNT " fields.".
 
        PROCESS-SCHEMA-LINE.
@@ -227,6 +460,35 @@
            IF WS-RAW-LINE(1:1) = '#'
                EXIT PARAGRAPH
            END-IF
+           IF WS-RAW-LINE(1:11) = 'KEY-COLUMN='
+               MOVE FUNCTION NUMVAL(
+                   FUNCTION TRIM(WS-RAW-LINE(12:245)))
+                   TO WS-KEY-COLUMN
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RAW-LINE(1:13) = 'HEADER-LINES='
+      *> A CLI flag, if given, takes precedence over the schema.
+               IF WS-HEADER-LINES-SET = 'N'
+                   MOVE FUNCTION NUMVAL(
+                       FUNCTION TRIM(WS-RAW-LINE(14:243)))
+                       TO WS-HEADER-LINES
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RAW-LINE(1:14) = 'TRAILER-LINES='
+               IF WS-TRAILER-LINES-SET = 'N'
+                   MOVE FUNCTION NUMVAL(
+                       FUNCTION TRIM(WS-RAW-LINE(15:242)))
+                       TO WS-TRAILER-LINES
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RAW-LINE(1:10) = 'DELIMITER='
+               IF WS-DELIMITER-SET = 'N'
+                   MOVE WS-RAW-LINE(11:1) TO WS-DELIMITER
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RAW-LINE(1:5) NOT = 'FIELD'
                EXIT PARAGRAPH
            END-IF
@@ -239,7 +501,10 @@
            MOVE 0      TO WS-FIELD-LENGTH(WS-FLD-IDX)
            MOVE SPACES TO WS-FIELD-TYPE(WS-FLD-IDX)
            MOVE 0      TO WS-FIELD-DECIMALS(WS-FLD-IDX)
-           PERFORM PARSE-SCHEMA-TOKENS.
+           MOVE SPACES TO WS-FIELD-RECTYPE(WS-FLD-IDX)
+           MOVE 0      TO WS-FIELD-COL-IN-TYPE(WS-FLD-IDX)
+           PERFORM PARSE-SCHEMA-TOKENS
+           PERFORM ASSIGN-COL-IN-TYPE.
 
        PARSE-SCHEMA-TOKENS.
            MOVE 1 TO WS-PARSE-POS
@@ -313,8 +578,49 @@
                    MOVE FUNCTION NUMVAL(
                        FUNCTION TRIM(WS-PARSE-VALUE))
                        TO WS-FIELD-DECIMALS(WS-FLD-IDX)
+               WHEN 'RECTYPE'
+                   MOVE FUNCTION TRIM(WS-PARSE-VALUE)
+                       TO WS-FIELD-RECTYPE(WS-FLD-IDX)
            END-EVALUATE.
 
+      *> --------------------------------------------------------
+      *> Multiple record-type support - each FIELD line belongs to
+      *> the record-type group named by its RECTYPE= (blank if the
+      *> schema doesn't use RECTYPE at all, i.e. one flat layout).
+      *> WS-FIELD-COL-IN-TYPE gives the field's ordinal position
+      *> *within its own group*, which is what lines up with the
+      *> CSV column position once a row's record type is known.
+      *> --------------------------------------------------------
+       ASSIGN-COL-IN-TYPE.
+           PERFORM FIND-OR-CREATE-RECTYPE
+           ADD 1 TO WS-RC-COUNT(WS-RC-IDX)
+           MOVE WS-RC-COUNT(WS-RC-IDX)
+               TO WS-FIELD-COL-IN-TYPE(WS-FLD-IDX)
+           COMPUTE WS-DEST-START =
+               WS-FIELD-START(WS-FLD-IDX)
+               + WS-FIELD-LENGTH(WS-FLD-IDX) - 1
+           IF WS-DEST-START > WS-RC-RECLEN(WS-RC-IDX)
+               MOVE WS-DEST-START TO WS-RC-RECLEN(WS-RC-IDX)
+           END-IF.
+
+       FIND-OR-CREATE-RECTYPE.
+           MOVE 'N' TO WS-RC-FOUND
+           PERFORM VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > WS-RC-TABLE-COUNT
+               IF WS-RC-NAME(WS-RC-IDX) = WS-FIELD-RECTYPE(WS-FLD-IDX)
+                   MOVE 'Y' TO WS-RC-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-RC-FOUND = 'N'
+               ADD 1 TO WS-RC-TABLE-COUNT
+               SET WS-RC-IDX TO WS-RC-TABLE-COUNT
+               MOVE WS-FIELD-RECTYPE(WS-FLD-IDX)
+                   TO WS-RC-NAME(WS-RC-IDX)
+               MOVE 0 TO WS-RC-COUNT(WS-RC-IDX)
+               MOVE 0 TO WS-RC-RECLEN(WS-RC-IDX)
+           END-IF.
+
       *> --------------------------------------------------------
       *> Calculate record length from schema
       *> --------------------------------------------------------
@@ -331,36 +637,566 @@
            END-PERFORM
            DISPLAY "Output record length: " WS-RECORD-LEN " bytes.".
 
+      *> --------------------------------------------------------
+      *> Schema validation (--validate-only) - certifies a schema
+      *> in isolation: overlapping/gapped field ranges, duplicate
+      *> NAME values, and record lengths over the 4096-byte
+      *> OUTPUT-RECORD/CONTROL-RECORD limit. Never opens INPUT-FILE
+      *> or OUTPUT-FILE.
+      *> --------------------------------------------------------
+       VALIDATE-SCHEMA-ONLY.
+           MOVE 0 TO WS-VALIDATE-ERRORS
+           DISPLAY "Validating schema: " WS-SCHEMA-FILE
+           PERFORM CHECK-DUPLICATE-FIELD-NAMES
+           PERFORM CHECK-FIELD-OVERLAPS
+           PERFORM CHECK-RECTYPE-GAPS
+           PERFORM CHECK-OVERSIZE-RECORDS
+           IF WS-VALIDATE-ERRORS = 0
+               DISPLAY "Schema OK: " WS-FIELD-COUNT " field(s), "
+                       "record length " WS-RECORD-LEN " bytes."
+           ELSE
+               DISPLAY WS-VALIDATE-ERRORS
+                       " problem(s) found in schema " WS-SCHEMA-FILE
+           END-IF.
+
+       CHECK-DUPLICATE-FIELD-NAMES.
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+               UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+               PERFORM VARYING WS-FLD-IDX2 FROM WS-FLD-IDX BY 1
+                   UNTIL WS-FLD-IDX2 > WS-FIELD-COUNT
+                   IF WS-FLD-IDX2 > WS-FLD-IDX
+                      AND WS-FIELD-RECTYPE(WS-FLD-IDX) =
+                          WS-FIELD-RECTYPE(WS-FLD-IDX2)
+                      AND FUNCTION TRIM(WS-FIELD-NAME(WS-FLD-IDX)) =
+                          FUNCTION TRIM(WS-FIELD-NAME(WS-FLD-IDX2))
+                       MOVE WS-FLD-IDX TO WS-VAL-I-NUM
+                       MOVE WS-FLD-IDX2 TO WS-VAL-J-NUM
+                       DISPLAY "ERROR: duplicate field NAME '"
+                               FUNCTION TRIM(WS-FIELD-NAME(WS-FLD-IDX))
+                               "' (fields " WS-VAL-I-NUM
+                               " and " WS-VAL-J-NUM ")"
+                       ADD 1 TO WS-VALIDATE-ERRORS
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       CHECK-FIELD-OVERLAPS.
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+               UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+               COMPUTE WS-VAL-START-I = WS-FIELD-START(WS-FLD-IDX)
+               COMPUTE WS-VAL-END-I =
+                   WS-FIELD-START(WS-FLD-IDX)
+                   + WS-FIELD-LENGTH(WS-FLD-IDX) - 1
+               PERFORM VARYING WS-FLD-IDX2 FROM WS-FLD-IDX BY 1
+                   UNTIL WS-FLD-IDX2 > WS-FIELD-COUNT
+                   IF WS-FLD-IDX2 > WS-FLD-IDX
+                      AND WS-FIELD-RECTYPE(WS-FLD-IDX) =
+                          WS-FIELD-RECTYPE(WS-FLD-IDX2)
+                       COMPUTE WS-VAL-START-J =
+                           WS-FIELD-START(WS-FLD-IDX2)
+                       COMPUTE WS-VAL-END-J =
+                           WS-FIELD-START(WS-FLD-IDX2)
+                           + WS-FIELD-LENGTH(WS-FLD-IDX2) - 1
+                       IF WS-VAL-START-I <= WS-VAL-END-J
+                          AND WS-VAL-START-J <= WS-VAL-END-I
+                           DISPLAY "ERROR: field '"
+                               FUNCTION TRIM(WS-FIELD-NAME(WS-FLD-IDX))
+                               "' (" WS-VAL-START-I "-" WS-VAL-END-I
+                               ") overlaps field '"
+                               FUNCTION TRIM(WS-FIELD-NAME(WS-FLD-IDX2))
+                               "' (" WS-VAL-START-J "-" WS-VAL-END-J ")"
+                           ADD 1 TO WS-VALIDATE-ERRORS
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       CHECK-RECTYPE-GAPS.
+           PERFORM VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > WS-RC-TABLE-COUNT
+               MOVE SPACES TO WS-VAL-COVERAGE
+               MOVE 0 TO WS-VAL-MIN-START
+               MOVE 0 TO WS-VAL-MAX-END
+               PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+                   UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+                   IF WS-FIELD-RECTYPE(WS-FLD-IDX)
+                          = WS-RC-NAME(WS-RC-IDX)
+                       COMPUTE WS-VAL-START-I =
+                           WS-FIELD-START(WS-FLD-IDX)
+                       COMPUTE WS-VAL-END-I =
+                           WS-FIELD-START(WS-FLD-IDX)
+                           + WS-FIELD-LENGTH(WS-FLD-IDX) - 1
+                       IF WS-VAL-MIN-START = 0
+                          OR WS-VAL-START-I < WS-VAL-MIN-START
+                           MOVE WS-VAL-START-I TO WS-VAL-MIN-START
+                       END-IF
+                       IF WS-VAL-END-I > WS-VAL-MAX-END
+                           MOVE WS-VAL-END-I TO WS-VAL-MAX-END
+                       END-IF
+                       IF WS-VAL-START-I <= 4096
+                           MOVE WS-VAL-END-I TO WS-VAL-SCAN-END
+                           IF WS-VAL-SCAN-END > 4096
+                               MOVE 4096 TO WS-VAL-SCAN-END
+                           END-IF
+                           PERFORM VARYING WS-VAL-POS
+                               FROM WS-VAL-START-I BY 1
+                               UNTIL WS-VAL-POS > WS-VAL-SCAN-END
+                               MOVE 'X' TO WS-VAL-COVERAGE(WS-VAL-POS:1)
+                           END-PERFORM
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-VAL-MAX-END > 0
+                   MOVE WS-VAL-MAX-END TO WS-VAL-SCAN-END
+                   IF WS-VAL-SCAN-END > 4096
+                       MOVE 4096 TO WS-VAL-SCAN-END
+                   END-IF
+                   MOVE 'N' TO WS-VAL-IN-GAP
+                   PERFORM VARYING WS-VAL-POS FROM 1 BY 1
+                       UNTIL WS-VAL-POS > WS-VAL-SCAN-END
+                       IF WS-VAL-COVERAGE(WS-VAL-POS:1) = SPACE
+                           IF WS-VAL-IN-GAP = 'N'
+                               DISPLAY "ERROR: gap starting at byte "
+                                       WS-VAL-POS
+                                       " in record type '"
+                                       FUNCTION TRIM(
+                                           WS-RC-NAME(WS-RC-IDX))
+                                       "'"
+                               ADD 1 TO WS-VALIDATE-ERRORS
+                               MOVE 'Y' TO WS-VAL-IN-GAP
+                           END-IF
+                       ELSE
+                           MOVE 'N' TO WS-VAL-IN-GAP
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       CHECK-OVERSIZE-RECORDS.
+           IF WS-RECORD-LEN > 4096
+               DISPLAY "ERROR: computed record length " WS-RECORD-LEN
+                       " exceeds maximum output record size (4096 "
+                       "bytes)"
+               ADD 1 TO WS-VALIDATE-ERRORS
+           END-IF
+           PERFORM VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > WS-RC-TABLE-COUNT
+               IF WS-RC-RECLEN(WS-RC-IDX) > 4096
+                   DISPLAY "ERROR: record type '"
+                           FUNCTION TRIM(WS-RC-NAME(WS-RC-IDX))
+                           "' length " WS-RC-RECLEN(WS-RC-IDX)
+                           " exceeds maximum output record size "
+                           "(4096 bytes)"
+                   ADD 1 TO WS-VALIDATE-ERRORS
+               END-IF
+           END-PERFORM.
+
       *> --------------------------------------------------------
       *> File open / close
       *> --------------------------------------------------------
        OPEN-FILES.
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE.
+           IF WS-RESUME-MODE = 'Y'
+      *> A resumed run extends the files from the interrupted run,
+      *> but if one doesn't exist yet (e.g. it was rejected/written
+      *> to for the first time right before the crash), fall back
+      *> to creating it fresh. First truncate each file back to the
+      *> record count the checkpoint claims - records durably
+      *> flushed to disk after the last checkpoint (e.g. right up to
+      *> the moment of the crash) would otherwise be re-appended a
+      *> second time by OPEN EXTEND below.
+               PERFORM TRUNCATE-OUTPUT-FILE
+               PERFORM TRUNCATE-REJECT-FILE
+               OPEN EXTEND OUTPUT-FILE
+               IF WS-OUTPUT-STATUS = '35'
+                   OPEN OUTPUT OUTPUT-FILE
+               END-IF
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-STATUS = '35'
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> Truncate OUTPUT-FILE/REJECT-FILE back to the record count
+      *> the checkpoint claims, before a --resume run extends them.
+      *> LINE SEQUENTIAL has no native truncate verb, so each file is
+      *> copied line-by-line up to its checkpointed count into a
+      *> scratch file, then the original is replaced with the
+      *> scratch copy via the CBL_DELETE_FILE/CBL_RENAME_FILE system
+      *> routines. If the file doesn't exist yet (status 35, e.g. no
+      *> records were written before the crash), there is nothing to
+      *> truncate.
+      *> --------------------------------------------------------
+       TRUNCATE-OUTPUT-FILE.
+           OPEN INPUT OUTPUT-FILE
+           IF WS-OUTPUT-STATUS = '35'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO WS-TRUNC-OUTPUT-FILE
+           STRING FUNCTION TRIM(WS-OUTPUT-FILE) DELIMITED BY SIZE
+                   '.trunctmp' DELIMITED BY SIZE
+               INTO WS-TRUNC-OUTPUT-FILE
+           OPEN OUTPUT TRUNC-OUTPUT-FILE
+           PERFORM VARYING WS-TRUNC-IDX FROM 1 BY 1
+               UNTIL WS-TRUNC-IDX > WS-RECORD-COUNT
+               READ OUTPUT-FILE INTO TRUNC-OUTPUT-RECORD
+                   AT END EXIT PERFORM
+               END-READ
+               WRITE TRUNC-OUTPUT-RECORD
+           END-PERFORM
+           CLOSE OUTPUT-FILE
+           CLOSE TRUNC-OUTPUT-FILE
+           CALL "CBL_DELETE_FILE" USING WS-OUTPUT-FILE
+               RETURNING WS-TRUNC-RC
+           CALL "CBL_RENAME_FILE" USING WS-TRUNC-OUTPUT-FILE
+                   WS-OUTPUT-FILE
+               RETURNING WS-TRUNC-RC.
+
+       TRUNCATE-REJECT-FILE.
+           OPEN INPUT REJECT-FILE
+           IF WS-REJECT-STATUS = '35'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO WS-TRUNC-REJECT-FILE
+           STRING FUNCTION TRIM(WS-REJECT-FILE) DELIMITED BY SIZE
+                   '.trunctmp' DELIMITED BY SIZE
+               INTO WS-TRUNC-REJECT-FILE
+           OPEN OUTPUT TRUNC-REJECT-FILE
+           PERFORM VARYING WS-TRUNC-IDX FROM 1 BY 1
+               UNTIL WS-TRUNC-IDX > WS-REJECT-COUNT
+               READ REJECT-FILE INTO TRUNC-REJECT-RECORD
+                   AT END EXIT PERFORM
+               END-READ
+               WRITE TRUNC-REJECT-RECORD
+           END-PERFORM
+           CLOSE REJECT-FILE
+           CLOSE TRUNC-REJECT-FILE
+           CALL "CBL_DELETE_FILE" USING WS-REJECT-FILE
+               RETURNING WS-TRUNC-RC
+           CALL "CBL_RENAME_FILE" USING WS-TRUNC-REJECT-FILE
+                   WS-REJECT-FILE
+               RETURNING WS-TRUNC-RC.
 
        CLOSE-FILES.
            CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE.
+           CLOSE OUTPUT-FILE
+           CLOSE REJECT-FILE
+           PERFORM WRITE-CONTROL-FILE.
+
+      *> --------------------------------------------------------
+      *> Control-report file - one line per statistic, for batch
+      *> monitoring/audit tooling to pick up after each run.
+      *> --------------------------------------------------------
+       WRITE-CONTROL-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TS
+           OPEN OUTPUT CONTROL-FILE
+           MOVE SPACES TO CONTROL-RECORD
+           STRING 'SCHEMA_FILE=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SCHEMA-FILE) DELIMITED BY SIZE
+               INTO CONTROL-RECORD
+           WRITE CONTROL-RECORD
+           MOVE SPACES TO CONTROL-RECORD
+           STRING 'INPUT_FILE=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-INPUT-FILE) DELIMITED BY SIZE
+               INTO CONTROL-RECORD
+           WRITE CONTROL-RECORD
+           MOVE SPACES TO CONTROL-RECORD
+           STRING 'OUTPUT_FILE=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-OUTPUT-FILE) DELIMITED BY SIZE
+               INTO CONTROL-RECORD
+           WRITE CONTROL-RECORD
+           MOVE SPACES TO CONTROL-RECORD
+           STRING 'REJECT_FILE=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-REJECT-FILE) DELIMITED BY SIZE
+               INTO CONTROL-RECORD
+           WRITE CONTROL-RECORD
+           MOVE SPACES TO CONTROL-RECORD
+           STRING 'RECORD_LENGTH=' DELIMITED BY SIZE
+                   WS-RECORD-LEN DELIMITED BY SIZE
+               INTO CONTROL-RECORD
+           WRITE CONTROL-RECORD
+           MOVE SPACES TO CONTROL-RECORD
+           STRING 'INPUT_ROWS=' DELIMITED BY SIZE
+                   WS-INPUT-LINES-READ DELIMITED BY SIZE
+               INTO CONTROL-RECORD
+           WRITE CONTROL-RECORD
+           MOVE SPACES TO CONTROL-RECORD
+           STRING 'RECORDS_WRITTEN=' DELIMITED BY SIZE
+                   WS-RECORD-COUNT DELIMITED BY SIZE
+               INTO CONTROL-RECORD
+           WRITE CONTROL-RECORD
+           MOVE SPACES TO CONTROL-RECORD
+           STRING 'RECORDS_REJECTED=' DELIMITED BY SIZE
+                   WS-REJECT-COUNT DELIMITED BY SIZE
+               INTO CONTROL-RECORD
+           WRITE CONTROL-RECORD
+           MOVE SPACES TO CONTROL-RECORD
+           STRING 'START_TIME=' DELIMITED BY SIZE
+                   WS-START-TS DELIMITED BY SIZE
+               INTO CONTROL-RECORD
+           WRITE CONTROL-RECORD
+           MOVE SPACES TO CONTROL-RECORD
+           STRING 'END_TIME=' DELIMITED BY SIZE
+                   WS-END-TS DELIMITED BY SIZE
+               INTO CONTROL-RECORD
+           WRITE CONTROL-RECORD
+           CLOSE CONTROL-FILE.
+
+      *> --------------------------------------------------------
+      *> Restart / checkpoint support - every WS-CHECKPOINT-INTERVAL
+      *> fully-processed input lines, WS-RECORD-COUNT, the number
+      *> of input lines consumed so far, and WS-REJECT-COUNT are saved
+      *> to WS-CHECKPOINT-FILE so a later --resume run can skip back to
+      *> that point instead of starting over. OUTPUT-FILE/REJECT-FILE
+      *> are closed and reopened EXTEND first so libcob flushes their
+      *> buffered writes to disk before the checkpoint numbers claiming
+      *> that progress are written - otherwise a crash between the
+      *> buffered write and the next CLOSE would leave the checkpoint
+      *> ahead of what --resume would actually find on disk.
+      *> --------------------------------------------------------
+       WRITE-CHECKPOINT.
+           CLOSE OUTPUT-FILE
+           OPEN EXTEND OUTPUT-FILE
+           CLOSE REJECT-FILE
+           OPEN EXTEND REJECT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORD-COUNT TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           MOVE WS-INPUT-LINES-READ TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           MOVE WS-REJECT-COUNT TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "WARNING: --resume given but checkpoint file "
+                       WS-CHECKPOINT-FILE
+                       " was not found - starting from the beginning"
+               MOVE 'N' TO WS-RESUME-MODE
+               EXIT PARAGRAPH
+           END-IF
+           READ CHECKPOINT-FILE INTO WS-CKPT-LINE
+               AT END
+                   DISPLAY "WARNING: checkpoint file "
+                           WS-CHECKPOINT-FILE
+                           " is empty - starting from the beginning"
+                   MOVE 'N' TO WS-RESUME-MODE
+                   CLOSE CHECKPOINT-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CKPT-LINE))
+               TO WS-RECORD-COUNT
+           READ CHECKPOINT-FILE INTO WS-CKPT-LINE
+               AT END
+                   DISPLAY "WARNING: checkpoint file "
+                           WS-CHECKPOINT-FILE
+                           " is incomplete - starting over"
+                   MOVE 'N' TO WS-RESUME-MODE
+                   MOVE 0 TO WS-RECORD-COUNT
+                   CLOSE CHECKPOINT-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CKPT-LINE))
+               TO WS-INPUT-LINES-READ
+           READ CHECKPOINT-FILE INTO WS-CKPT-LINE
+               AT END
+                   DISPLAY "WARNING: checkpoint file "
+                           WS-CHECKPOINT-FILE
+                           " is incomplete - starting over"
+                   MOVE 'N' TO WS-RESUME-MODE
+                   MOVE 0 TO WS-RECORD-COUNT
+                   MOVE 0 TO WS-INPUT-LINES-READ
+                   CLOSE CHECKPOINT-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CKPT-LINE))
+               TO WS-REJECT-COUNT
+           CLOSE CHECKPOINT-FILE.
+
+       SKIP-TO-RESUME-POINT.
+           DISPLAY "Resuming: " WS-INPUT-LINES-READ
+                   " input line(s) already processed, "
+                   WS-RECORD-COUNT " record(s) already written."
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-INPUT-LINES-READ
+               READ INPUT-FILE INTO WS-CSV-LINE
+                   AT END EXIT PERFORM
+               END-READ
+           END-PERFORM.
+
+      *> --------------------------------------------------------
+      *> Header validation - the first CSV line must name the
+      *> schema fields, in order, or we abort before converting
+      *> anything.
+      *> --------------------------------------------------------
+       VALIDATE-HEADER.
+           IF WS-HEADER-LINES = 0
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-HDR-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-HDR-SKIP-IDX > WS-HEADER-LINES - 1
+               READ INPUT-FILE INTO WS-CSV-LINE
+                   AT END
+                       DISPLAY "ERROR: input file " WS-INPUT-FILE
+                               " has fewer than " WS-HEADER-LINES
+                               " header line(s)"
+                       PERFORM CLOSE-FILES
+                       STOP RUN
+               END-READ
+               ADD 1 TO WS-INPUT-LINES-READ
+           END-PERFORM
+           READ INPUT-FILE INTO WS-CSV-LINE
+               AT END
+                   DISPLAY "ERROR: input file " WS-INPUT-FILE
+                           " is empty - no header row found"
+                   PERFORM CLOSE-FILES
+                   STOP RUN
+           END-READ
+           ADD 1 TO WS-INPUT-LINES-READ
+           MOVE 0 TO WS-HEADER-FIELD-COUNT
+           MOVE 'N' TO WS-HEADER-MISMATCH
+           MOVE 1 TO WS-CSV-POS
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(WS-CSV-LINE TRAILING))
+               TO WS-CSV-LEN
+           MOVE 'N' TO WS-IN-QUOTES
+           MOVE SPACES TO WS-FIELD-BUF
+           MOVE 1 TO WS-FIELD-BUF-POS
+           PERFORM UNTIL WS-CSV-POS > WS-CSV-LEN
+               MOVE WS-CSV-LINE(WS-CSV-POS:1) TO WS-CSV-CHAR
+               EVALUATE TRUE
+                   WHEN WS-CSV-CHAR = '"' AND WS-IN-QUOTES = 'Y'
+                       AND WS-CSV-POS < WS-CSV-LEN
+                       AND WS-CSV-LINE(WS-CSV-POS + 1:1) = '"'
+      *> RFC4180 doubled-quote escape - emit one literal quote
+                       MOVE '"' TO WS-FIELD-BUF(WS-FIELD-BUF-POS:1)
+                       ADD 1 TO WS-FIELD-BUF-POS
+                       ADD 1 TO WS-CSV-POS
+                   WHEN WS-CSV-CHAR = '"'
+                       IF WS-IN-QUOTES = 'Y'
+                           MOVE 'N' TO WS-IN-QUOTES
+                       ELSE
+                           MOVE 'Y' TO WS-IN-QUOTES
+                       END-IF
+                   WHEN WS-CSV-CHAR = WS-DELIMITER
+                       AND WS-IN-QUOTES = 'N'
+                       PERFORM CHECK-HEADER-FIELD
+                       MOVE SPACES TO WS-FIELD-BUF
+                       MOVE 1 TO WS-FIELD-BUF-POS
+                   WHEN OTHER
+                       MOVE WS-CSV-CHAR
+                           TO WS-FIELD-BUF(WS-FIELD-BUF-POS:1)
+                       ADD 1 TO WS-FIELD-BUF-POS
+               END-EVALUATE
+               ADD 1 TO WS-CSV-POS
+           END-PERFORM
+           PERFORM CHECK-HEADER-FIELD
+           IF WS-KEY-COLUMN > 0
+      *> Multi-record-type schema: column names differ by record
+      *> type, so only the widest layout's column count is checked.
+               IF WS-HEADER-FIELD-COUNT NOT = WS-MAX-COLS-PER-RECTYPE
+                   DISPLAY "ERROR: header has " WS-HEADER-FIELD-COUNT
+                           " column(s), widest record type expects "
+                           WS-MAX-COLS-PER-RECTYPE
+                   MOVE 'Y' TO WS-HEADER-MISMATCH
+               END-IF
+           ELSE
+               IF WS-HEADER-FIELD-COUNT NOT = WS-FIELD-COUNT
+                   DISPLAY "ERROR: header has " WS-HEADER-FIELD-COUNT
+                           " column(s), schema expects " WS-FIELD-COUNT
+                   MOVE 'Y' TO WS-HEADER-MISMATCH
+               END-IF
+           END-IF
+           IF WS-HEADER-MISMATCH = 'Y'
+               DISPLAY "ERROR: CSV header does not match schema "
+                       WS-SCHEMA-FILE " - aborting before conversion"
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF.
+
+       CHECK-HEADER-FIELD.
+           ADD 1 TO WS-HEADER-FIELD-COUNT
+           MOVE FUNCTION TRIM(WS-FIELD-BUF TRAILING)
+               TO WS-HEADER-TOKEN
+           IF WS-KEY-COLUMN = 0
+               IF WS-HEADER-FIELD-COUNT <= WS-FIELD-COUNT
+                   SET WS-FLD-IDX TO WS-HEADER-FIELD-COUNT
+                   IF FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(WS-HEADER-TOKEN))
+                       NOT = FUNCTION UPPER-CASE(
+                           FUNCTION TRIM(WS-FIELD-NAME(WS-FLD-IDX)))
+                       DISPLAY "ERROR: header column "
+                               WS-HEADER-FIELD-COUNT " is '"
+                               FUNCTION TRIM(WS-HEADER-TOKEN)
+                               "', schema expects '"
+                               FUNCTION TRIM(WS-FIELD-NAME(WS-FLD-IDX))
+                               "'"
+                       MOVE 'Y' TO WS-HEADER-MISMATCH
+                   END-IF
+               END-IF
+           END-IF.
 
       *> --------------------------------------------------------
-      *> Record loop - skip header line, convert the rest
+      *> Record loop - header already consumed by VALIDATE-HEADER.
+      *> When WS-TRAILER-LINES > 0, the last N lines of the file
+      *> must never reach CONVERT-CSV-RECORD, but we can't know a
+      *> line is one of the last N until we've read past it - so
+      *> we hold the most recent N lines in a FIFO and only convert
+      *> a line once a later one has pushed it out of the buffer.
       *> --------------------------------------------------------
        PROCESS-RECORDS.
-           MOVE 'Y' TO WS-SKIP-HEADER
            PERFORM UNTIL EXIT
-               READ INPUT-FILE INTO WS-CSV-LINE
+               READ INPUT-FILE INTO WS-CSV-LINE-RAW
                    AT END EXIT PERFORM
                END-READ
-               IF WS-SKIP-HEADER = 'Y'
-                   MOVE 'N' TO WS-SKIP-HEADER
-               ELSE
+               IF WS-TRAILER-LINES = 0
+                   MOVE WS-CSV-LINE-RAW TO WS-CSV-LINE
                    PERFORM CONVERT-CSV-RECORD
-                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM ADVANCE-INPUT-LINE-CHECKPOINT
+               ELSE
+                   PERFORM BUFFER-FOR-TRAILER-SKIP
                END-IF
            END-PERFORM.
 
+       BUFFER-FOR-TRAILER-SKIP.
+           IF WS-TRAILER-FILL < WS-TRAILER-LINES
+               ADD 1 TO WS-TRAILER-FILL
+               MOVE WS-CSV-LINE-RAW TO WS-TRAILER-BUF(WS-TRAILER-FILL)
+           ELSE
+               MOVE WS-TRAILER-BUF(1) TO WS-CSV-LINE
+               PERFORM CONVERT-CSV-RECORD
+               PERFORM ADVANCE-INPUT-LINE-CHECKPOINT
+               PERFORM VARYING WS-TRAILER-IDX FROM 1 BY 1
+                   UNTIL WS-TRAILER-IDX > WS-TRAILER-LINES - 1
+                   MOVE WS-TRAILER-BUF(WS-TRAILER-IDX + 1)
+                       TO WS-TRAILER-BUF(WS-TRAILER-IDX)
+               END-PERFORM
+               MOVE WS-CSV-LINE-RAW TO WS-TRAILER-BUF(WS-TRAILER-LINES)
+           END-IF.
+
+      *> A line only counts toward the resume position once it has
+      *> fully passed through CONVERT-CSV-RECORD - lines still sitting
+      *> in the trailer FIFO must be re-read and re-buffered if we
+      *> resume from a checkpoint taken while they were in flight.
+       ADVANCE-INPUT-LINE-CHECKPOINT.
+           ADD 1 TO WS-INPUT-LINES-READ
+           DIVIDE WS-INPUT-LINES-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
        CONVERT-CSV-RECORD.
            MOVE SPACES TO WS-OUTPUT-BUF
+           MOVE 'N' TO WS-REJECTED
+           MOVE SPACES TO WS-REJECT-REASON
            MOVE 1 TO WS-CURRENT-FIELD
            MOVE 1 TO WS-CSV-POS
            MOVE FUNCTION LENGTH(
@@ -372,15 +1208,22 @@
            PERFORM UNTIL WS-CSV-POS > WS-CSV-LEN
                MOVE WS-CSV-LINE(WS-CSV-POS:1) TO WS-CSV-CHAR
                EVALUATE TRUE
+                   WHEN WS-CSV-CHAR = '"' AND WS-IN-QUOTES = 'Y'
+                       AND WS-CSV-POS < WS-CSV-LEN
+                       AND WS-CSV-LINE(WS-CSV-POS + 1:1) = '"'
+      *> RFC4180 doubled-quote escape - emit one literal quote
+                       MOVE '"' TO WS-FIELD-BUF(WS-FIELD-BUF-POS:1)
+                       ADD 1 TO WS-FIELD-BUF-POS
+                       ADD 1 TO WS-CSV-POS
                    WHEN WS-CSV-CHAR = '"'
                        IF WS-IN-QUOTES = 'Y'
                            MOVE 'N' TO WS-IN-QUOTES
                        ELSE
                            MOVE 'Y' TO WS-IN-QUOTES
                        END-IF
-                   WHEN WS-CSV-CHAR = ','
+                   WHEN WS-CSV-CHAR = WS-DELIMITER
                        AND WS-IN-QUOTES = 'N'
-                       PERFORM WRITE-FIELD-TO-OUTPUT
+                       PERFORM CAPTURE-RAW-FIELD
                        ADD 1 TO WS-CURRENT-FIELD
                        MOVE SPACES TO WS-FIELD-BUF
                        MOVE 1 TO WS-FIELD-BUF-POS
@@ -391,15 +1234,121 @@
                END-EVALUATE
                ADD 1 TO WS-CSV-POS
            END-PERFORM
-           PERFORM WRITE-FIELD-TO-OUTPUT
-           MOVE WS-OUTPUT-BUF(1:WS-RECORD-LEN) TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
+           PERFORM CAPTURE-RAW-FIELD
+           MOVE WS-CURRENT-FIELD TO WS-ACTUAL-FIELD-COUNT
+           IF WS-IN-QUOTES = 'Y'
+               MOVE 'Y' TO WS-REJECTED
+               MOVE 'UNCLOSED-QUOTE' TO WS-REJECT-REASON
+           END-IF
+           IF WS-REJECTED = 'N'
+               PERFORM DETERMINE-RECTYPE
+           END-IF
+           IF WS-REJECTED = 'N'
+               PERFORM VARYING WS-CURRENT-FIELD FROM 1 BY 1
+                   UNTIL WS-CURRENT-FIELD > WS-ACTUAL-FIELD-COUNT
+                   PERFORM LOOKUP-FIELD-FOR-COLUMN
+                   MOVE WS-RAW-FIELDS(WS-CURRENT-FIELD) TO WS-FIELD-BUF
+                   PERFORM WRITE-FIELD-TO-OUTPUT
+               END-PERFORM
+           END-IF
+           IF WS-REJECTED = 'Y'
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               MOVE WS-OUTPUT-BUF(1:WS-CUR-RECORD-LEN) TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               ADD 1 TO WS-RECORD-COUNT
+           END-IF.
+
+      *> Once a record is already rejected, WS-CURRENT-FIELD is left
+      *> alone but must not be trusted as a table subscript any more -
+      *> a very wide row (e.g. 1000+ fields) wraps PIC 9(3) back
+      *> through 0 well past the point of rejection, and indexing
+      *> WS-RAW-FIELDS with that wrapped value would corrupt whatever
+      *> working-storage sits just before the table. So skip the
+      *> table entirely for the rest of an already-rejected record.
+       CAPTURE-RAW-FIELD.
+           IF WS-REJECTED = 'N'
+               IF WS-CURRENT-FIELD > 64
+                   MOVE 'Y' TO WS-REJECTED
+                   MOVE 'FIELD-COUNT-MISMATCH' TO WS-REJECT-REASON
+               ELSE
+                   MOVE FUNCTION TRIM(WS-FIELD-BUF TRAILING)
+                       TO WS-RAW-FIELDS(WS-CURRENT-FIELD)
+               END-IF
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> Work out which record-type group this CSV row belongs to
+      *> (via WS-KEY-COLUMN) and the field/length it should be
+      *> checked and written against. A schema with no KEY-COLUMN
+      *> behaves exactly as before - one implicit blank record type.
+      *> --------------------------------------------------------
+       DETERMINE-RECTYPE.
+           IF WS-KEY-COLUMN = 0
+               MOVE SPACES TO WS-CURRENT-RECTYPE
+               MOVE WS-FIELD-COUNT TO WS-EXPECTED-FIELD-COUNT
+               MOVE WS-RECORD-LEN TO WS-CUR-RECORD-LEN
+           ELSE
+               IF WS-KEY-COLUMN > WS-ACTUAL-FIELD-COUNT
+                   MOVE 'Y' TO WS-REJECTED
+                   MOVE 'UNKNOWN-RECTYPE' TO WS-REJECT-REASON
+               ELSE
+                   MOVE WS-RAW-FIELDS(WS-KEY-COLUMN)
+                       TO WS-CURRENT-RECTYPE
+                   PERFORM LOOKUP-RECTYPE
+                   IF WS-RC-FOUND = 'N'
+                       MOVE 'Y' TO WS-REJECTED
+                       MOVE 'UNKNOWN-RECTYPE' TO WS-REJECT-REASON
+                   ELSE
+                       MOVE WS-RC-COUNT(WS-RC-IDX)
+                           TO WS-EXPECTED-FIELD-COUNT
+                       MOVE WS-RC-RECLEN(WS-RC-IDX)
+                           TO WS-CUR-RECORD-LEN
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-REJECTED = 'N'
+               IF WS-ACTUAL-FIELD-COUNT NOT = WS-EXPECTED-FIELD-COUNT
+                   MOVE 'Y' TO WS-REJECTED
+                   MOVE 'FIELD-COUNT-MISMATCH' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       LOOKUP-RECTYPE.
+           MOVE 'N' TO WS-RC-FOUND
+           PERFORM VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > WS-RC-TABLE-COUNT
+               IF WS-RC-NAME(WS-RC-IDX) = WS-CURRENT-RECTYPE
+                   MOVE 'Y' TO WS-RC-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       LOOKUP-FIELD-FOR-COLUMN.
+           MOVE 'N' TO WS-FIELD-FOUND
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+               UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+               IF WS-FIELD-COL-IN-TYPE(WS-FLD-IDX) = WS-CURRENT-FIELD
+                   AND WS-FIELD-RECTYPE(WS-FLD-IDX) = WS-CURRENT-RECTYPE
+                   MOVE 'Y' TO WS-FIELD-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-RECORD
+           STRING WS-REJECT-REASON DELIMITED BY SPACE
+                   ': ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-LINE TRAILING)
+                       DELIMITED BY SIZE
+               INTO REJECT-RECORD
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
 
        WRITE-FIELD-TO-OUTPUT.
-           IF WS-CURRENT-FIELD > WS-FIELD-COUNT
+           IF WS-FIELD-FOUND = 'N'
                EXIT PARAGRAPH
            END-IF
-           SET WS-FLD-IDX TO WS-CURRENT-FIELD
            MOVE WS-FIELD-START(WS-FLD-IDX)  TO WS-DEST-START
            MOVE WS-FIELD-LENGTH(WS-FLD-IDX) TO WS-DEST-LEN
            MOVE FUNCTION TRIM(WS-FIELD-BUF TRAILING)
@@ -407,10 +1356,12 @@
            MOVE FUNCTION LENGTH(
                FUNCTION TRIM(WS-FIELD-TRIMMED TRAILING))
                TO WS-VAL-LEN
+           MOVE 'N' TO WS-SIGN-NEG
            EVALUATE WS-FIELD-TYPE(WS-FLD-IDX)
                WHEN 'ALPHA'
       *> Left-justify, space-pad right (buffer already spaces)
                    IF WS-VAL-LEN > WS-DEST-LEN
+                       PERFORM FLAG-OVERFLOW-REJECT
                        MOVE WS-DEST-LEN TO WS-VAL-LEN
                    END-IF
                    MOVE WS-FIELD-TRIMMED(1:WS-VAL-LEN)
@@ -418,6 +1369,7 @@
                WHEN 'NUM'
       *> Right-justify, zero-pad left
                    IF WS-VAL-LEN > WS-DEST-LEN
+                       PERFORM FLAG-OVERFLOW-REJECT
                        MOVE WS-DEST-LEN TO WS-VAL-LEN
                    END-IF
                    COMPUTE WS-PAD-LEN = WS-DEST-LEN - WS-VAL-LEN
@@ -430,23 +1382,47 @@
                        TO WS-OUTPUT-BUF(
                            WS-DEST-START + WS-PAD-LEN:WS-VAL-LEN)
                WHEN 'DECIMAL'
-      *> Strip decimal point, then right-justify digits
-                   MOVE SPACES TO WS-FIELD-VAL
-                   MOVE 1 TO WS-FIELD-BUF-POS
-                   PERFORM VARYING WS-TOKEN-POS FROM 1 BY 1
-                       UNTIL WS-TOKEN-POS > WS-VAL-LEN
-                       IF WS-FIELD-TRIMMED(WS-TOKEN-POS:1) NOT = '.'
-                           MOVE WS-FIELD-TRIMMED(WS-TOKEN-POS:1)
-                               TO WS-FIELD-VAL(WS-FIELD-BUF-POS:1)
-                           ADD 1 TO WS-FIELD-BUF-POS
-                       END-IF
+      *> Pad/validate fractional digits against DECIMALS=, strip the
+      *> decimal point, then right-justify digits
+                   PERFORM NORMALIZE-DECIMAL-DIGITS
+                   IF WS-VAL-LEN > WS-DEST-LEN
+                       PERFORM FLAG-OVERFLOW-REJECT
+                       MOVE WS-DEST-LEN TO WS-VAL-LEN
+                   END-IF
+                   COMPUTE WS-PAD-LEN = WS-DEST-LEN - WS-VAL-LEN
+                   PERFORM VARYING WS-PAD-IDX FROM 1 BY 1
+                       UNTIL WS-PAD-IDX > WS-PAD-LEN
+                       MOVE '0' TO WS-OUTPUT-BUF(
+                           WS-DEST-START + WS-PAD-IDX - 1:1)
+                   END-PERFORM
+                   MOVE WS-FIELD-TRIMMED(1:WS-VAL-LEN)
+                       TO WS-OUTPUT-BUF(
+                           WS-DEST-START + WS-PAD-LEN:WS-VAL-LEN)
+               WHEN 'SIGNED-NUM'
+      *> Same as NUM, but a leading '-' is stripped and re-encoded
+      *> as a trailing sign overpunch on the last digit.
+                   PERFORM DETECT-AND-STRIP-SIGN
+                   IF WS-VAL-LEN > WS-DEST-LEN
+                       PERFORM FLAG-OVERFLOW-REJECT
+                       MOVE WS-DEST-LEN TO WS-VAL-LEN
+                   END-IF
+                   COMPUTE WS-PAD-LEN = WS-DEST-LEN - WS-VAL-LEN
+                   PERFORM VARYING WS-PAD-IDX FROM 1 BY 1
+                       UNTIL WS-PAD-IDX > WS-PAD-LEN
+                       MOVE '0' TO WS-OUTPUT-BUF(
+                           WS-DEST-START + WS-PAD-IDX - 1:1)
                    END-PERFORM
-                   MOVE FUNCTION TRIM(WS-FIELD-VAL TRAILING)
-                       TO WS-FIELD-TRIMMED
-                   MOVE FUNCTION LENGTH(
-                       FUNCTION TRIM(WS-FIELD-TRIMMED TRAILING))
-                       TO WS-VAL-LEN
+                   MOVE WS-FIELD-TRIMMED(1:WS-VAL-LEN)
+                       TO WS-OUTPUT-BUF(
+                           WS-DEST-START + WS-PAD-LEN:WS-VAL-LEN)
+                   PERFORM APPLY-SIGN-OVERPUNCH
+               WHEN 'SIGNED-DECIMAL'
+      *> Same as DECIMAL, but a leading '-' is stripped first and
+      *> re-encoded as a trailing sign overpunch on the last digit.
+                   PERFORM DETECT-AND-STRIP-SIGN
+                   PERFORM NORMALIZE-DECIMAL-DIGITS
                    IF WS-VAL-LEN > WS-DEST-LEN
+                       PERFORM FLAG-OVERFLOW-REJECT
                        MOVE WS-DEST-LEN TO WS-VAL-LEN
                    END-IF
                    COMPUTE WS-PAD-LEN = WS-DEST-LEN - WS-VAL-LEN
@@ -458,4 +1434,137 @@
                    MOVE WS-FIELD-TRIMMED(1:WS-VAL-LEN)
                        TO WS-OUTPUT-BUF(
                            WS-DEST-START + WS-PAD-LEN:WS-VAL-LEN)
+                   PERFORM APPLY-SIGN-OVERPUNCH
            END-EVALUATE.
+
+      *> --------------------------------------------------------
+      *> Locate the decimal point (if any) in WS-FIELD-TRIMMED and
+      *> pad/truncate the fractional digits to exactly
+      *> WS-FIELD-DECIMALS(WS-FLD-IDX) places, independent of how
+      *> many fractional digits the CSV value actually typed - a
+      *> value with fewer fractional digits than declared is
+      *> right-padded with '0', one with more is rejected via
+      *> FLAG-PRECISION-REJECT and truncated. A second '.' after the
+      *> first (a malformed value) is also rejected, and its
+      *> fractional part is discarded, so a stray '.' can never be
+      *> copied into the digits-only result. Leaves WS-FIELD-TRIMMED
+      *> holding just the digits (no '.') and WS-VAL-LEN updated to
+      *> match, ready for the caller's right-justify/zero-pad step.
+      *> --------------------------------------------------------
+       NORMALIZE-DECIMAL-DIGITS.
+           MOVE 0 TO WS-DOT-POS
+           PERFORM VARYING WS-TOKEN-POS FROM 1 BY 1
+               UNTIL WS-TOKEN-POS > WS-VAL-LEN OR WS-DOT-POS NOT = 0
+               IF WS-FIELD-TRIMMED(WS-TOKEN-POS:1) = '.'
+                   MOVE WS-TOKEN-POS TO WS-DOT-POS
+               END-IF
+           END-PERFORM
+           IF WS-DOT-POS = 0
+               MOVE WS-VAL-LEN TO WS-INT-LEN
+               MOVE 0 TO WS-FRAC-LEN
+           ELSE
+               COMPUTE WS-INT-LEN = WS-DOT-POS - 1
+               COMPUTE WS-FRAC-LEN = WS-VAL-LEN - WS-DOT-POS
+               ADD 1 TO WS-DOT-POS
+               PERFORM VARYING WS-TOKEN-POS FROM WS-DOT-POS BY 1
+                   UNTIL WS-TOKEN-POS > WS-VAL-LEN
+                   IF WS-FIELD-TRIMMED(WS-TOKEN-POS:1) = '.'
+                       PERFORM FLAG-PRECISION-REJECT
+                       MOVE 0 TO WS-FRAC-LEN
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           MOVE SPACES TO WS-FIELD-VAL
+           IF WS-INT-LEN > 0
+               MOVE WS-FIELD-TRIMMED(1:WS-INT-LEN)
+                   TO WS-FIELD-VAL(1:WS-INT-LEN)
+           END-IF
+           IF WS-FRAC-LEN > WS-FIELD-DECIMALS(WS-FLD-IDX)
+               PERFORM FLAG-PRECISION-REJECT
+               MOVE WS-FIELD-DECIMALS(WS-FLD-IDX) TO WS-FRAC-LEN
+           END-IF
+           IF WS-FRAC-LEN > 0
+               MOVE WS-FIELD-TRIMMED(WS-DOT-POS:WS-FRAC-LEN)
+                   TO WS-FIELD-VAL(WS-INT-LEN + 1:WS-FRAC-LEN)
+           END-IF
+           IF WS-FIELD-DECIMALS(WS-FLD-IDX) > WS-FRAC-LEN
+               ADD 1 TO WS-FRAC-LEN
+               PERFORM VARYING WS-PAD-IDX FROM WS-FRAC-LEN BY 1
+                   UNTIL WS-PAD-IDX > WS-FIELD-DECIMALS(WS-FLD-IDX)
+                   MOVE '0' TO WS-FIELD-VAL(WS-INT-LEN + WS-PAD-IDX:1)
+               END-PERFORM
+           END-IF
+           COMPUTE WS-VAL-LEN =
+               WS-INT-LEN + WS-FIELD-DECIMALS(WS-FLD-IDX)
+           IF WS-VAL-LEN > 0
+               MOVE WS-FIELD-VAL(1:WS-VAL-LEN) TO WS-FIELD-TRIMMED
+           ELSE
+               MOVE SPACES TO WS-FIELD-TRIMMED
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> Strip a leading '-' off WS-FIELD-TRIMMED (adjusting
+      *> WS-VAL-LEN to match) and remember the sign in
+      *> WS-SIGN-NEG, for SIGNED-NUM / SIGNED-DECIMAL.
+      *> --------------------------------------------------------
+       DETECT-AND-STRIP-SIGN.
+           IF WS-VAL-LEN > 0 AND WS-FIELD-TRIMMED(1:1) = '-'
+               MOVE 'Y' TO WS-SIGN-NEG
+               MOVE WS-FIELD-TRIMMED(2:WS-VAL-LEN - 1)
+                   TO WS-FIELD-VAL
+               MOVE FUNCTION TRIM(WS-FIELD-VAL TRAILING)
+                   TO WS-FIELD-TRIMMED
+               SUBTRACT 1 FROM WS-VAL-LEN
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> Re-encode the last digit written to the destination field
+      *> as a trailing zoned-decimal sign overpunch (standard
+      *> mainframe convention: positive {ABCDEFGHI, negative
+      *> }JKLMNOPQR for digits 0-9).
+      *> --------------------------------------------------------
+       APPLY-SIGN-OVERPUNCH.
+           MOVE WS-OUTPUT-BUF(WS-DEST-START + WS-DEST-LEN - 1:1)
+               TO WS-OVERPUNCH-DIGIT
+           IF WS-SIGN-NEG = 'Y'
+               EVALUATE WS-OVERPUNCH-DIGIT
+                   WHEN '0' MOVE '}' TO WS-OVERPUNCH-DIGIT
+                   WHEN '1' MOVE 'J' TO WS-OVERPUNCH-DIGIT
+                   WHEN '2' MOVE 'K' TO WS-OVERPUNCH-DIGIT
+                   WHEN '3' MOVE 'L' TO WS-OVERPUNCH-DIGIT
+                   WHEN '4' MOVE 'M' TO WS-OVERPUNCH-DIGIT
+                   WHEN '5' MOVE 'N' TO WS-OVERPUNCH-DIGIT
+                   WHEN '6' MOVE 'O' TO WS-OVERPUNCH-DIGIT
+                   WHEN '7' MOVE 'P' TO WS-OVERPUNCH-DIGIT
+                   WHEN '8' MOVE 'Q' TO WS-OVERPUNCH-DIGIT
+                   WHEN '9' MOVE 'R' TO WS-OVERPUNCH-DIGIT
+               END-EVALUATE
+           ELSE
+               EVALUATE WS-OVERPUNCH-DIGIT
+                   WHEN '0' MOVE '{' TO WS-OVERPUNCH-DIGIT
+                   WHEN '1' MOVE 'A' TO WS-OVERPUNCH-DIGIT
+                   WHEN '2' MOVE 'B' TO WS-OVERPUNCH-DIGIT
+                   WHEN '3' MOVE 'C' TO WS-OVERPUNCH-DIGIT
+                   WHEN '4' MOVE 'D' TO WS-OVERPUNCH-DIGIT
+                   WHEN '5' MOVE 'E' TO WS-OVERPUNCH-DIGIT
+                   WHEN '6' MOVE 'F' TO WS-OVERPUNCH-DIGIT
+                   WHEN '7' MOVE 'G' TO WS-OVERPUNCH-DIGIT
+                   WHEN '8' MOVE 'H' TO WS-OVERPUNCH-DIGIT
+                   WHEN '9' MOVE 'I' TO WS-OVERPUNCH-DIGIT
+               END-EVALUATE
+           END-IF
+           MOVE WS-OVERPUNCH-DIGIT
+               TO WS-OUTPUT-BUF(WS-DEST-START + WS-DEST-LEN - 1:1).
+
+       FLAG-OVERFLOW-REJECT.
+           IF WS-REJECTED = 'N'
+               MOVE 'Y' TO WS-REJECTED
+               MOVE 'VALUE-OVERFLOW' TO WS-REJECT-REASON
+           END-IF.
+
+       FLAG-PRECISION-REJECT.
+           IF WS-REJECTED = 'N'
+               MOVE 'Y' TO WS-REJECTED
+               MOVE 'DECIMAL-PRECISION' TO WS-REJECT-REASON
+           END-IF.
