@@ -0,0 +1,588 @@
+      *> ============================================================
+      *> cob2csv.cbl - fixed-width COBOL flat file to CSV converter
+      *>
+      *> Usage:
+      *>   cob2csv -s schema.cfg -i input.dat -o output.csv
+      *> ============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB2CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE  ASSIGN TO DYNAMIC WS-INPUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCHEMA-FILE ASSIGN TO DYNAMIC WS-SCHEMA-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       01  INPUT-RECORD              PIC X(4096).
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD             PIC X(8192).
+
+       FD  SCHEMA-FILE.
+       01  SCHEMA-RECORD             PIC X(256).
+
+       WORKING-STORAGE SECTION.
+
+      *> --- CLI args ---
+       01  WS-SCHEMA-FILE            PIC X(256) VALUE SPACES.
+       01  WS-INPUT-FILE             PIC X(256) VALUE SPACES.
+       01  WS-OUTPUT-FILE            PIC X(256) VALUE SPACES.
+       01  WS-DELIMITER              PIC X VALUE ','.
+       01  WS-DELIMITER-SET          PIC X VALUE 'N'.
+
+      *> --- Command line parsing ---
+       01  WS-CMDLINE                PIC X(1024) VALUE SPACES.
+       01  WS-CMD-POS                PIC 9(5) VALUE 1.
+       01  WS-CMD-LEN                PIC 9(5) VALUE 0.
+       01  WS-CMD-TOKEN              PIC X(256) VALUE SPACES.
+       01  WS-CMD-CHAR               PIC X VALUE SPACES.
+       01  WS-CMD-TOK-POS            PIC 9(5) VALUE 1.
+       01  WS-LAST-FLAG              PIC X(4) VALUE SPACES.
+
+      *> --- Schema table ---
+       01  WS-FIELD-COUNT            PIC 9(3) VALUE 0.
+       01  WS-FIELDS OCCURS 64 TIMES INDEXED BY WS-FLD-IDX.
+           05  WS-FIELD-NAME         PIC X(32).
+           05  WS-FIELD-START        PIC 9(5).
+           05  WS-FIELD-LENGTH       PIC 9(5).
+           05  WS-FIELD-TYPE         PIC X(16).
+           05  WS-FIELD-DECIMALS     PIC 9(2) VALUE 0.
+
+      *> --- Schema parsing ---
+       01  WS-RAW-LINE               PIC X(256).
+       01  WS-PARSE-TOKEN            PIC X(64).
+       01  WS-PARSE-VALUE            PIC X(64).
+       01  WS-PARSE-POS              PIC 9(5).
+       01  WS-PARSE-CHAR             PIC X.
+       01  WS-TOKEN-POS              PIC 9(3).
+       01  WS-EQ-POS                 PIC 9(3).
+       01  WS-LINE-LEN               PIC 9(5).
+       01  WS-FIELD-IDX-NUM          PIC 9(3).
+
+      *> --- Fixed-width record parsing ---
+       01  WS-FIXED-LINE             PIC X(4096).
+       01  WS-RAW-FIELD-VAL          PIC X(512).
+       01  WS-DEST-START             PIC 9(5).
+       01  WS-DEST-LEN               PIC 9(5).
+       01  WS-INT-LEN                PIC 9(5).
+       01  WS-INT-PART               PIC X(512).
+       01  WS-DEC-PART               PIC X(512).
+
+      *> --- Generic leading-zero stripper ---
+       01  WS-GEN-IN                 PIC X(512).
+       01  WS-GEN-LEN                PIC 9(5).
+       01  WS-GEN-OUT                PIC X(512).
+       01  WS-GEN-IDX                PIC 9(5).
+
+      *> --- CSV output building ---
+       01  WS-CSV-OUT-LINE           PIC X(8192).
+       01  WS-OUT-PTR                PIC 9(5).
+       01  WS-QUOTE-PTR              PIC 9(5).
+       01  WS-CSV-FIELD-OUT          PIC X(512).
+       01  WS-CSV-FIELD-LEN          PIC 9(5).
+       01  WS-NEEDS-QUOTE            PIC X VALUE 'N'.
+       01  WS-QUOTE-IDX              PIC 9(5).
+       01  WS-QUOTED-FIELD           PIC X(1040).
+
+      *> --- Misc ---
+       01  WS-RECORD-LEN             PIC 9(5) VALUE 0.
+       01  WS-RECORD-COUNT           PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM PARSE-CMDLINE
+           PERFORM VALIDATE-ARGS
+           PERFORM LOAD-SCHEMA
+           PERFORM CALC-RECORD-LEN
+           PERFORM OPEN-FILES
+           PERFORM WRITE-CSV-HEADER
+           PERFORM PROCESS-RECORDS
+           PERFORM CLOSE-FILES
+           DISPLAY "Done. " WS-RECORD-COUNT " records written."
+           STOP RUN.
+
+      *> --------------------------------------------------------
+      *> Command line parsing
+      *> --------------------------------------------------------
+       PARSE-CMDLINE.
+           ACCEPT WS-CMDLINE FROM COMMAND-LINE
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(WS-CMDLINE TRAILING))
+               TO WS-CMD-LEN
+           MOVE 1 TO WS-CMD-POS
+           PERFORM UNTIL WS-CMD-POS > WS-CMD-LEN
+               PERFORM CMD-SKIP-SPACES
+               IF WS-CMD-POS > WS-CMD-LEN
+                   EXIT PERFORM
+               END-IF
+               PERFORM CMD-COLLECT-TOKEN
+               IF WS-CMD-TOKEN NOT = SPACES
+                   PERFORM CMD-APPLY-TOKEN
+               END-IF
+           END-PERFORM.
+
+       CMD-SKIP-SPACES.
+           PERFORM UNTIL WS-CMD-POS > WS-CMD-LEN
+               MOVE WS-CMDLINE(WS-CMD-POS:1) TO WS-CMD-CHAR
+               IF WS-CMD-CHAR = ' '
+                   ADD 1 TO WS-CMD-POS
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       CMD-COLLECT-TOKEN.
+           MOVE SPACES TO WS-CMD-TOKEN
+           MOVE 1 TO WS-CMD-TOK-POS
+           PERFORM UNTIL WS-CMD-POS > WS-CMD-LEN
+               MOVE WS-CMDLINE(WS-CMD-POS:1) TO WS-CMD-CHAR
+               IF WS-CMD-CHAR = ' '
+                   EXIT PERFORM
+               ELSE
+                   MOVE WS-CMD-CHAR
+                       TO WS-CMD-TOKEN(WS-CMD-TOK-POS:1)
+                   ADD 1 TO WS-CMD-TOK-POS
+                   ADD 1 TO WS-CMD-POS
+               END-IF
+           END-PERFORM.
+
+       CMD-APPLY-TOKEN.
+           EVALUATE TRUE
+               WHEN WS-CMD-TOKEN(1:2) = '-s'
+                   MOVE '-s  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:8) = '--schema'
+                   MOVE '-s  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:2) = '-i'
+                   MOVE '-i  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:7) = '--input'
+                   MOVE '-i  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:2) = '-o'
+                   MOVE '-o  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:8) = '--output'
+                   MOVE '-o  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:2) = '-d'
+                   MOVE '-d  ' TO WS-LAST-FLAG
+               WHEN WS-CMD-TOKEN(1:11) = '--delimiter'
+                   MOVE '-d  ' TO WS-LAST-FLAG
+               WHEN WS-LAST-FLAG = '-s  '
+                   MOVE FUNCTION TRIM(WS-CMD-TOKEN)
+                       TO WS-SCHEMA-FILE
+                   MOVE SPACES TO WS-LAST-FLAG
+               WHEN WS-LAST-FLAG = '-i  '
+                   MOVE FUNCTION TRIM(WS-CMD-TOKEN)
+                       TO WS-INPUT-FILE
+                   MOVE SPACES TO WS-LAST-FLAG
+               WHEN WS-LAST-FLAG = '-o  '
+                   MOVE FUNCTION TRIM(WS-CMD-TOKEN)
+                       TO WS-OUTPUT-FILE
+                   MOVE SPACES TO WS-LAST-FLAG
+               WHEN WS-LAST-FLAG = '-d  '
+                   MOVE WS-CMD-TOKEN(1:1) TO WS-DELIMITER
+                   MOVE 'Y' TO WS-DELIMITER-SET
+                   MOVE SPACES TO WS-LAST-FLAG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       VALIDATE-ARGS.
+           IF WS-SCHEMA-FILE = SPACES
+               DISPLAY "ERROR: -s <schema.cfg> is required"
+               PERFORM PRINT-USAGE
+               STOP RUN
+           END-IF
+           IF WS-INPUT-FILE = SPACES
+               DISPLAY "ERROR: -i <input.dat> is required"
+               PERFORM PRINT-USAGE
+               STOP RUN
+           END-IF
+           IF WS-OUTPUT-FILE = SPACES
+               DISPLAY "ERROR: -o <output.csv> is required"
+               PERFORM PRINT-USAGE
+               STOP RUN
+           END-IF.
+
+       PRINT-USAGE.
+           DISPLAY "Usage: cob2csv -s schema.cfg"
+                   " -i input.dat -o output.csv"
+           DISPLAY "  -s, --schema   Schema config file"
+           DISPLAY "  -i, --input    Fixed-width input file"
+           DISPLAY "  -o, --output   CSV output file"
+           DISPLAY "  -d, --delimiter  Field delimiter (default "
+                   "',' or the schema's DELIMITER=)".
+
+      *> --------------------------------------------------------
+      *> Schema loading (mirrors CSV2COB's LOAD-SCHEMA)
+      *> --------------------------------------------------------
+       LOAD-SCHEMA.
+           OPEN INPUT SCHEMA-FILE
+           MOVE 0 TO WS-FIELD-COUNT
+           PERFORM UNTIL EXIT
+               READ SCHEMA-FILE INTO WS-RAW-LINE
+                   AT END EXIT PERFORM
+               END-READ
+               PERFORM PROCESS-SCHEMA-LINE
+           END-PERFORM
+           CLOSE SCHEMA-FILE
+           IF WS-FIELD-COUNT = 0
+               DISPLAY "ERROR: No fields found in schema: "
+                       WS-SCHEMA-FILE
+               STOP RUN
+           END-IF
+           DISPLAY "Schema loaded: " WS-FIELD-COUNT " fields.".
+
+       PROCESS-SCHEMA-LINE.
+           MOVE FUNCTION TRIM(WS-RAW-LINE LEADING) TO WS-RAW-LINE
+           IF WS-RAW-LINE = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RAW-LINE(1:1) = '#'
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RAW-LINE(1:10) = 'DELIMITER='
+               IF WS-DELIMITER-SET = 'N'
+                   MOVE WS-RAW-LINE(11:1) TO WS-DELIMITER
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RAW-LINE(1:11) = 'KEY-COLUMN='
+               DISPLAY "ERROR: schema " WS-SCHEMA-FILE
+                       " uses KEY-COLUMN= (multiple record types) - "
+                       "COB2CSV cannot disambiguate record types in a "
+                       "fixed-width file without a CSV discriminator "
+                       "column and does not support this schema format"
+               STOP RUN
+           END-IF
+           IF WS-RAW-LINE(1:5) NOT = 'FIELD'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-RAW-LINE(7:249) TO WS-RAW-LINE
+           ADD 1 TO WS-FIELD-COUNT
+           MOVE WS-FIELD-COUNT TO WS-FIELD-IDX-NUM
+           SET WS-FLD-IDX TO WS-FIELD-IDX-NUM
+           MOVE SPACES TO WS-FIELD-NAME(WS-FLD-IDX)
+           MOVE 0      TO WS-FIELD-START(WS-FLD-IDX)
+           MOVE 0      TO WS-FIELD-LENGTH(WS-FLD-IDX)
+           MOVE SPACES TO WS-FIELD-TYPE(WS-FLD-IDX)
+           MOVE 0      TO WS-FIELD-DECIMALS(WS-FLD-IDX)
+           PERFORM PARSE-SCHEMA-TOKENS.
+
+       PARSE-SCHEMA-TOKENS.
+           MOVE 1 TO WS-PARSE-POS
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(WS-RAW-LINE TRAILING))
+               TO WS-LINE-LEN
+           PERFORM UNTIL WS-PARSE-POS > WS-LINE-LEN
+               PERFORM EXTRACT-SCHEMA-TOKEN
+               IF WS-PARSE-TOKEN NOT = SPACES
+                   PERFORM APPLY-SCHEMA-TOKEN
+               END-IF
+           END-PERFORM.
+
+       EXTRACT-SCHEMA-TOKEN.
+           MOVE SPACES TO WS-PARSE-TOKEN
+           PERFORM UNTIL WS-PARSE-POS > WS-LINE-LEN
+               MOVE WS-RAW-LINE(WS-PARSE-POS:1) TO WS-PARSE-CHAR
+               IF WS-PARSE-CHAR = ' '
+                   ADD 1 TO WS-PARSE-POS
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE 1 TO WS-TOKEN-POS
+           PERFORM UNTIL WS-PARSE-POS > WS-LINE-LEN
+               MOVE WS-RAW-LINE(WS-PARSE-POS:1) TO WS-PARSE-CHAR
+               IF WS-PARSE-CHAR = ' '
+                   EXIT PERFORM
+               ELSE
+                   MOVE WS-PARSE-CHAR
+                       TO WS-PARSE-TOKEN(WS-TOKEN-POS:1)
+                   ADD 1 TO WS-TOKEN-POS
+                   ADD 1 TO WS-PARSE-POS
+               END-IF
+           END-PERFORM.
+
+       APPLY-SCHEMA-TOKEN.
+           MOVE 0 TO WS-EQ-POS
+           PERFORM VARYING WS-TOKEN-POS FROM 1 BY 1
+               UNTIL WS-TOKEN-POS > 64
+               IF WS-PARSE-TOKEN(WS-TOKEN-POS:1) = '='
+                   MOVE WS-TOKEN-POS TO WS-EQ-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-EQ-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO WS-PARSE-VALUE
+           MOVE WS-PARSE-TOKEN(WS-EQ-POS + 1:
+               64 - WS-EQ-POS)
+               TO WS-PARSE-VALUE
+           MOVE WS-PARSE-TOKEN(1:WS-EQ-POS - 1)
+               TO WS-PARSE-TOKEN
+           EVALUATE WS-PARSE-TOKEN
+               WHEN 'NAME'
+                   MOVE FUNCTION TRIM(WS-PARSE-VALUE)
+                       TO WS-FIELD-NAME(WS-FLD-IDX)
+               WHEN 'START'
+                   MOVE FUNCTION NUMVAL(
+                       FUNCTION TRIM(WS-PARSE-VALUE))
+                       TO WS-FIELD-START(WS-FLD-IDX)
+               WHEN 'LENGTH'
+                   MOVE FUNCTION NUMVAL(
+                       FUNCTION TRIM(WS-PARSE-VALUE))
+                       TO WS-FIELD-LENGTH(WS-FLD-IDX)
+               WHEN 'TYPE'
+                   MOVE FUNCTION TRIM(WS-PARSE-VALUE)
+                       TO WS-FIELD-TYPE(WS-FLD-IDX)
+                   IF WS-FIELD-TYPE(WS-FLD-IDX) = 'SIGNED-NUM'
+                      OR WS-FIELD-TYPE(WS-FLD-IDX) = 'SIGNED-DECIMAL'
+                       DISPLAY "ERROR: schema " WS-SCHEMA-FILE
+                               " uses TYPE="
+                               FUNCTION TRIM(WS-FIELD-TYPE(WS-FLD-IDX))
+                               " - COB2CSV cannot decode a sign "
+                               "overpunch back to a signed CSV value "
+                               "and does not support this type"
+                       STOP RUN
+                   END-IF
+               WHEN 'DECIMALS'
+                   MOVE FUNCTION NUMVAL(
+                       FUNCTION TRIM(WS-PARSE-VALUE))
+                       TO WS-FIELD-DECIMALS(WS-FLD-IDX)
+               WHEN 'RECTYPE'
+                   DISPLAY "ERROR: schema " WS-SCHEMA-FILE
+                           " uses RECTYPE= (multiple record types) - "
+                           "COB2CSV cannot disambiguate record types "
+                           "in a fixed-width file without a CSV "
+                           "discriminator column and does not support "
+                           "this schema format"
+                   STOP RUN
+           END-EVALUATE.
+
+      *> --------------------------------------------------------
+      *> Calculate fixed-width record length from schema
+      *> --------------------------------------------------------
+       CALC-RECORD-LEN.
+           MOVE 0 TO WS-RECORD-LEN
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+               UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+               COMPUTE WS-DEST-START =
+                   WS-FIELD-START(WS-FLD-IDX)
+                   + WS-FIELD-LENGTH(WS-FLD-IDX) - 1
+               IF WS-DEST-START > WS-RECORD-LEN
+                   MOVE WS-DEST-START TO WS-RECORD-LEN
+               END-IF
+           END-PERFORM
+           DISPLAY "Input record length: " WS-RECORD-LEN " bytes.".
+
+      *> --------------------------------------------------------
+      *> File open / close
+      *> --------------------------------------------------------
+       OPEN-FILES.
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT OUTPUT-FILE.
+
+       CLOSE-FILES.
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE.
+
+      *> --------------------------------------------------------
+      *> Header row - one column name per schema field, in order
+      *> --------------------------------------------------------
+       WRITE-CSV-HEADER.
+           MOVE SPACES TO WS-CSV-OUT-LINE
+           MOVE 1 TO WS-OUT-PTR
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+               UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+               IF WS-FLD-IDX = 1
+                   STRING FUNCTION TRIM(WS-FIELD-NAME(WS-FLD-IDX))
+                           DELIMITED BY SIZE
+                       INTO WS-CSV-OUT-LINE
+                       WITH POINTER WS-OUT-PTR
+               ELSE
+                   STRING WS-DELIMITER DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-FIELD-NAME(WS-FLD-IDX))
+                           DELIMITED BY SIZE
+                       INTO WS-CSV-OUT-LINE
+                       WITH POINTER WS-OUT-PTR
+               END-IF
+           END-PERFORM
+           MOVE WS-CSV-OUT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+      *> --------------------------------------------------------
+      *> Record loop - one fixed-width record in, one CSV line out
+      *> --------------------------------------------------------
+       PROCESS-RECORDS.
+           PERFORM UNTIL EXIT
+               READ INPUT-FILE INTO WS-FIXED-LINE
+                   AT END EXIT PERFORM
+               END-READ
+               PERFORM CONVERT-FIXED-RECORD
+               ADD 1 TO WS-RECORD-COUNT
+           END-PERFORM.
+
+       CONVERT-FIXED-RECORD.
+           MOVE SPACES TO WS-CSV-OUT-LINE
+           MOVE 1 TO WS-OUT-PTR
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+               UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+               PERFORM FORMAT-FIELD-FROM-FIXED
+               PERFORM QUOTE-FIELD-IF-NEEDED
+      *> A genuinely empty field (WS-CSV-FIELD-LEN = 0) must not
+      *> STRING a zero-length reference-modification - skip the
+      *> field content and emit just the delimiter, so csv2cob's
+      *> empty-middle-field round-trips back to an empty field
+      *> instead of a single literal space.
+               IF WS-FLD-IDX = 1
+                   IF WS-CSV-FIELD-LEN > 0
+                       STRING WS-QUOTED-FIELD(1:WS-CSV-FIELD-LEN)
+                               DELIMITED BY SIZE
+                           INTO WS-CSV-OUT-LINE
+                           WITH POINTER WS-OUT-PTR
+                   END-IF
+               ELSE
+                   IF WS-CSV-FIELD-LEN > 0
+                       STRING WS-DELIMITER DELIMITED BY SIZE
+                               WS-QUOTED-FIELD(1:WS-CSV-FIELD-LEN)
+                               DELIMITED BY SIZE
+                           INTO WS-CSV-OUT-LINE
+                           WITH POINTER WS-OUT-PTR
+                   ELSE
+                       STRING WS-DELIMITER DELIMITED BY SIZE
+                           INTO WS-CSV-OUT-LINE
+                           WITH POINTER WS-OUT-PTR
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE WS-CSV-OUT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+      *> --------------------------------------------------------
+      *> Pull one field out of the fixed-width record and format
+      *> it back into its CSV text representation.
+      *> --------------------------------------------------------
+       FORMAT-FIELD-FROM-FIXED.
+           MOVE WS-FIELD-START(WS-FLD-IDX)  TO WS-DEST-START
+           MOVE WS-FIELD-LENGTH(WS-FLD-IDX) TO WS-DEST-LEN
+           MOVE SPACES TO WS-RAW-FIELD-VAL
+           MOVE WS-FIXED-LINE(WS-DEST-START:WS-DEST-LEN)
+               TO WS-RAW-FIELD-VAL(1:WS-DEST-LEN)
+           EVALUATE WS-FIELD-TYPE(WS-FLD-IDX)
+               WHEN 'NUM'
+                   MOVE WS-RAW-FIELD-VAL TO WS-GEN-IN
+                   MOVE WS-DEST-LEN      TO WS-GEN-LEN
+                   PERFORM STRIP-LEADING-ZEROS
+                   MOVE WS-GEN-OUT TO WS-CSV-FIELD-OUT
+               WHEN 'DECIMAL'
+                   PERFORM INSERT-DECIMAL-POINT
+               WHEN OTHER
+      *> ALPHA and anything unrecognized: pass through, trimmed
+                   MOVE FUNCTION TRIM(
+                       WS-RAW-FIELD-VAL(1:WS-DEST-LEN) TRAILING)
+                       TO WS-CSV-FIELD-OUT
+           END-EVALUATE
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(WS-CSV-FIELD-OUT TRAILING))
+               TO WS-CSV-FIELD-LEN.
+
+      *> --------------------------------------------------------
+      *> Re-insert the decimal point implied by DECIMALS= for a
+      *> TYPE=DECIMAL field (the inverse of CSV2COB's stripping).
+      *> --------------------------------------------------------
+       INSERT-DECIMAL-POINT.
+           IF WS-FIELD-DECIMALS(WS-FLD-IDX) = 0
+               MOVE WS-RAW-FIELD-VAL TO WS-GEN-IN
+               MOVE WS-DEST-LEN      TO WS-GEN-LEN
+               PERFORM STRIP-LEADING-ZEROS
+               MOVE WS-GEN-OUT TO WS-CSV-FIELD-OUT
+           ELSE
+               COMPUTE WS-INT-LEN =
+                   WS-DEST-LEN - WS-FIELD-DECIMALS(WS-FLD-IDX)
+               MOVE SPACES TO WS-INT-PART
+               MOVE SPACES TO WS-DEC-PART
+               MOVE WS-RAW-FIELD-VAL(1:WS-INT-LEN) TO WS-INT-PART
+               MOVE WS-RAW-FIELD-VAL(WS-INT-LEN + 1:
+                   WS-FIELD-DECIMALS(WS-FLD-IDX))
+                   TO WS-DEC-PART
+               MOVE WS-INT-PART TO WS-GEN-IN
+               MOVE WS-INT-LEN  TO WS-GEN-LEN
+               PERFORM STRIP-LEADING-ZEROS
+               MOVE SPACES TO WS-CSV-FIELD-OUT
+               STRING FUNCTION TRIM(WS-GEN-OUT) DELIMITED BY SIZE
+                       '.' DELIMITED BY SIZE
+                       WS-DEC-PART(1:WS-FIELD-DECIMALS(WS-FLD-IDX))
+                           DELIMITED BY SIZE
+                   INTO WS-CSV-FIELD-OUT
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> Strip leading zeros from a digit string in WS-GEN-IN(1:
+      *> WS-GEN-LEN), leaving at least one digit, result in
+      *> WS-GEN-OUT.
+      *> --------------------------------------------------------
+       STRIP-LEADING-ZEROS.
+           MOVE 0 TO WS-GEN-IDX
+           MOVE SPACES TO WS-GEN-OUT
+           PERFORM VARYING WS-TOKEN-POS FROM 1 BY 1
+               UNTIL WS-TOKEN-POS > WS-GEN-LEN
+               IF WS-GEN-IN(WS-TOKEN-POS:1) NOT = '0'
+                   MOVE WS-TOKEN-POS TO WS-GEN-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-GEN-IDX = 0
+               MOVE '0' TO WS-GEN-OUT
+           ELSE
+               MOVE WS-GEN-IN(WS-GEN-IDX:WS-GEN-LEN - WS-GEN-IDX + 1)
+                   TO WS-GEN-OUT
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> RFC4180-style quoting: wrap in double quotes and double
+      *> up any embedded quote if the field contains a comma or
+      *> a quote character.
+      *> --------------------------------------------------------
+       QUOTE-FIELD-IF-NEEDED.
+           MOVE 'N' TO WS-NEEDS-QUOTE
+           PERFORM VARYING WS-QUOTE-IDX FROM 1 BY 1
+               UNTIL WS-QUOTE-IDX > WS-CSV-FIELD-LEN
+               IF WS-CSV-FIELD-OUT(WS-QUOTE-IDX:1) = WS-DELIMITER
+                   OR WS-CSV-FIELD-OUT(WS-QUOTE-IDX:1) = '"'
+                   MOVE 'Y' TO WS-NEEDS-QUOTE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-NEEDS-QUOTE = 'N'
+               MOVE WS-CSV-FIELD-OUT TO WS-QUOTED-FIELD
+           ELSE
+               MOVE SPACES TO WS-QUOTED-FIELD
+               MOVE 1 TO WS-QUOTE-PTR
+               STRING '"' DELIMITED BY SIZE
+                   INTO WS-QUOTED-FIELD
+                   WITH POINTER WS-QUOTE-PTR
+               PERFORM VARYING WS-QUOTE-IDX FROM 1 BY 1
+                   UNTIL WS-QUOTE-IDX > WS-CSV-FIELD-LEN
+                   IF WS-CSV-FIELD-OUT(WS-QUOTE-IDX:1) = '"'
+                       STRING '""' DELIMITED BY SIZE
+                           INTO WS-QUOTED-FIELD
+                           WITH POINTER WS-QUOTE-PTR
+                   ELSE
+                       STRING WS-CSV-FIELD-OUT(WS-QUOTE-IDX:1)
+                               DELIMITED BY SIZE
+                           INTO WS-QUOTED-FIELD
+                           WITH POINTER WS-QUOTE-PTR
+                   END-IF
+               END-PERFORM
+               STRING '"' DELIMITED BY SIZE
+                   INTO WS-QUOTED-FIELD
+                   WITH POINTER WS-QUOTE-PTR
+               COMPUTE WS-CSV-FIELD-LEN = WS-QUOTE-PTR - 1
+           END-IF.
